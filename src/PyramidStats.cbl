@@ -0,0 +1,90 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PYRAMIDSTATS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GAMEHIST-FILE ASSIGN TO "GAMEHIST"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS GAMEHIST-STATUS.
+
+DATA DIVISION.
+       FILE SECTION.
+       FD GAMEHIST-FILE.
+       COPY GAMEREC REPLACING RECORD-NAME BY GAMEHIST-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01 GAMEHIST-STATUS PIC XX.
+       01 GAMEHIST-EOF-FLAG PIC X VALUE "N".
+          88 GAMEHIST-EOF VALUE "Y".
+       01 RUN-COUNT PIC 9(5) VALUE 0.
+       01 SCORE-TOTAL PIC 9(7) VALUE 0.
+       01 AVERAGE-SCORE PIC 9(5) VALUE 0.
+       01 VISIT-COUNT-TABLE.
+          02 VISIT-COUNT PIC 9(5) OCCURS 50 TIMES.
+       01 REPORT-ROOM-NUMBER PIC 99.
+
+PROCEDURE DIVISION.
+       PERFORM OPENGAMEHIST
+       PERFORM TALLYGAMEHIST-ENTRY UNTIL GAMEHIST-EOF
+       CLOSE GAMEHIST-FILE
+       PERFORM PRINTREPORT
+       STOP RUN.
+
+OPENGAMEHIST.
+       PERFORM CLEARVISITCOUNT VARYING REPORT-ROOM-NUMBER FROM 1 BY 1
+           UNTIL REPORT-ROOM-NUMBER IS GREATER THAN 50
+       OPEN INPUT GAMEHIST-FILE
+       IF GAMEHIST-STATUS IS NOT EQUAL TO "00" THEN
+           DISPLAY "NO GAMEHIST FILE FOUND - NOTHING TO REPORT."
+           SET GAMEHIST-EOF TO TRUE
+       ELSE
+           READ GAMEHIST-FILE
+               AT END
+                   SET GAMEHIST-EOF TO TRUE
+           END-READ
+       END-IF
+       EXIT.
+
+CLEARVISITCOUNT.
+       MOVE 0 TO VISIT-COUNT(REPORT-ROOM-NUMBER)
+       EXIT.
+
+TALLYGAMEHIST-ENTRY.
+       ADD 1 TO RUN-COUNT
+       ADD SCORE TO SCORE-TOTAL
+       PERFORM TALLYVISITFLAG VARYING REPORT-ROOM-NUMBER FROM 1 BY 1
+           UNTIL REPORT-ROOM-NUMBER IS GREATER THAN 50
+       READ GAMEHIST-FILE
+           AT END
+               SET GAMEHIST-EOF TO TRUE
+       END-READ
+       EXIT.
+
+TALLYVISITFLAG.
+       IF HASVISITED(REPORT-ROOM-NUMBER) THEN
+           ADD 1 TO VISIT-COUNT(REPORT-ROOM-NUMBER)
+       END-IF
+       EXIT.
+
+PRINTREPORT.
+       IF RUN-COUNT IS EQUAL TO 0 THEN
+           DISPLAY SPACE
+           DISPLAY "NO COMPLETED RUNS FOUND IN GAMEHIST - NOTHING TO REPORT."
+       ELSE
+           COMPUTE AVERAGE-SCORE = SCORE-TOTAL / RUN-COUNT
+           DISPLAY SPACE
+           DISPLAY "PYRAMID OF AHRAXIS - BATCH PLAYTHROUGH REPORT"
+           DISPLAY "RUNS ANALYZED: " RUN-COUNT
+           DISPLAY "AVERAGE FINAL SCORE: " AVERAGE-SCORE
+           DISPLAY SPACE
+           DISPLAY "ROOM VISIT FREQUENCY:"
+           PERFORM PRINTROOMLINE VARYING REPORT-ROOM-NUMBER FROM 1 BY 1
+               UNTIL REPORT-ROOM-NUMBER IS GREATER THAN 50
+       END-IF
+       EXIT.
+
+PRINTROOMLINE.
+       DISPLAY "ROOM " REPORT-ROOM-NUMBER ": " VISIT-COUNT(REPORT-ROOM-NUMBER) " VISIT(S)"
+       EXIT.
