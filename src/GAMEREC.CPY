@@ -0,0 +1,30 @@
+      >>SOURCE FORMAT FREE
+      *> GAMEREC.CPY
+      *> Shared record layout for a Pyramid of Ahraxis game snapshot.
+      *> Used by the main game to build/restore GAMEDATA, and by any
+      *> program that reads a saved game (GAMESAVE/GAMEHIST files).
+      *> Copy this with REPLACING RECORD-NAME BY <name> to give
+      *> the record a name that fits where it is used.
+       01 RECORD-NAME.
+          02 SCORE PIC 9999.
+          02 ROOMNUMBER PIC 99.
+          02 CHARACTERSHEET.
+             03 STRENGTH PIC 99.
+             03 DEXTERITY PIC 99.
+             03 CONSTITUTION PIC 99.
+             03 INTELLIGENCE PIC 99.
+             03 WISDOM PIC 99.
+             03 CHARISMA PIC 99.
+             03 HITPOINTS PIC 99.
+             03 MAXIMUMHITPOINTS PIC 99.
+          02 VISITFLAGS OCCURS 50 TIMES.
+             03 VISITFLAG PIC X VALUE "N".
+                88 HASVISITED VALUE "Y".
+                88 HASNOTVISITED VALUE "N".
+          02 ITEMS.
+             03 ROOMITEMCOUNT PIC 99.
+             03 INVENTORYITEMCOUNT PIC 99.
+             03 ITEM-ENTRY OCCURS 10 TIMES INDEXED BY ITEM-IDX.
+                04 ITEM-NAME PIC X(10).
+                04 ITEM-LOCATION PIC 99.
+                   88 ITEM-CARRIED VALUE 99.
