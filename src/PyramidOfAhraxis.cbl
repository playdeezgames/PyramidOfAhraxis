@@ -2,32 +2,138 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PYRAMIDOFAHRAXIS.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GAMESAVE-FILE ASSIGN TO "GAMESAVE"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS GAMESAVE-STATUS.
+    SELECT GAMEHIST-FILE ASSIGN TO "GAMEHIST"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS GAMEHIST-STATUS.
+    SELECT HISCORE-FILE ASSIGN TO "HISCORES"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS HISCORE-STATUS.
+    SELECT HISCORE-SORTED-FILE ASSIGN TO "HISCORES.SRT"
+        ORGANIZATION LINE SEQUENTIAL.
+    SELECT HISCORE-SORT-FILE ASSIGN TO "HISCORES.WRK".
+    SELECT ROOMS-FILE ASSIGN TO "ROOMS"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS ROOMS-STATUS.
+    SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCRIPT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS TRANSCRIPT-STATUS.
+
 DATA DIVISION.
+       FILE SECTION.
+       FD GAMESAVE-FILE.
+      *> FLAT TRANSFER RECORD - WIDTH MUST TRACK THE TOTAL SIZE OF
+      *> GAMEDATA BELOW. KEPT FLAT (RATHER THAN FIELD-FOR-FIELD) SO
+      *> THE FD AND THE WORKING-STORAGE COPY OF GAMEREC.CPY DON'T
+      *> DEFINE THE SAME ELEMENTARY NAMES TWICE IN ONE PROGRAM.
+       01 GAMESAVE-RECORD PIC X(196).
+
+       FD GAMEHIST-FILE.
+      *> FLAT ARCHIVAL RECORD, ONE PER COMPLETED RUN - SAME WIDTH-
+      *> TRACKING NOTE AS GAMESAVE-RECORD ABOVE APPLIES HERE. THE
+      *> BATCH STATISTICS JOB READS THIS FILE WITH ITS OWN COPY OF
+      *> GAMEREC.CPY SINCE IT HAS NO SECOND GAMEDATA TO COLLIDE WITH.
+       01 GAMEHIST-RECORD PIC X(196).
+
+       FD HISCORE-FILE.
+       01 HISCORE-RECORD.
+          02 HS-INITIALS PIC X(3).
+          02 HS-SCORE PIC 9999.
+          02 HS-DATE PIC X(8).
+
+       FD HISCORE-SORTED-FILE.
+       01 HISCORE-SORTED-RECORD.
+          02 HSO-INITIALS PIC X(3).
+          02 HSO-SCORE PIC 9999.
+          02 HSO-DATE PIC X(8).
+
+       SD HISCORE-SORT-FILE.
+       01 HISCORE-SORT-RECORD.
+          02 HSS-INITIALS PIC X(3).
+          02 HSS-SCORE PIC 9999.
+          02 HSS-DATE PIC X(8).
+
+      *> ONE FIXED-WIDTH RECORD PER ROOM: DESCRIPTION LINES, WHICH
+      *> DIRECTIONS SHOW AS AVAILABLE, AND WHERE EACH DIRECTION LEADS
+      *> (0 = NO EXIT, 99 = EXIT THE PYRAMID). LOADED INTO ROOM-TABLE
+      *> BELOW ONCE AT STARTUP SO THE GAME CAN JUMP TO ANY ROOM WITHOUT
+      *> RE-READING THE FILE.
+       FD ROOMS-FILE.
+       01 RF-ROOM-RECORD.
+          02 RF-ROOM-NUMBER PIC 99.
+          02 RF-DESC-LINE-COUNT PIC 9.
+          02 RF-DESC-LINES OCCURS 5 TIMES PIC X(70).
+          02 RF-DIRECTION-FLAGS.
+             03 RF-NORTH-FLAG PIC X.
+             03 RF-EAST-FLAG PIC X.
+             03 RF-SOUTH-FLAG PIC X.
+             03 RF-WEST-FLAG PIC X.
+          02 RF-NORTH-EXIT PIC 99.
+          02 RF-EAST-EXIT PIC 99.
+          02 RF-SOUTH-EXIT PIC 99.
+          02 RF-WEST-EXIT PIC 99.
+          02 RF-HAZARD-FLAG PIC X.
+
+      *> ONE LINE PER LOGGED EVENT, APPENDED FOR THE LIFE OF THE
+      *> PYRAMID'S HOST MACHINE (NOT JUST ONE PLAY SESSION) SO A
+      *> PLAYTESTER'S WHOLE RUN CAN BE FOUND AND REPLAYED BY READING
+      *> FORWARD FROM THEIR "ROOM 01 ENTERED" LINE.
+       FD TRANSCRIPT-FILE.
+       01 TRANSCRIPT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 GAMEDATA.
-          02 SCORE PIC 9999.
-          02 ROOMNUMBER PIC 99.
-          02 CHARACTERSHEET.
-             03 STRENGTH PIC 99.
-             03 DEXTERITY PIC 99.
-             03 CONSTITUTION PIC 99.
-             03 INTELLIGENCE PIC 99.
-             03 WISDOM PIC 99.
-             03 CHARISMA PIC 99.
-             03 HITPOINTS PIC 99.
-             03 MAXIMUMHITPOINTS PIC 99.
-          02 VISITFLAGS OCCURS 28 TIMES.
-             03 VISITFLAG PIC X VALUE "N".
-                88 HASVISITED VALUE "Y".
-                88 HASNOTVISITED VALUE "N".
-          02 ITEMS.
-             03 ROOMITEMCOUNT PIC 99.
-             03 INVENTORYITEMCOUNT PIC 99.
-             03 SHIELD PIC 99.
-                88 INHAND VALUE 99.
+       COPY GAMEREC REPLACING RECORD-NAME BY GAMEDATA.
+       01 GAMESAVE-STATUS PIC XX.
+       01 GAMEHIST-STATUS PIC XX.
+       01 HISCORE-STATUS PIC XX.
+       01 HISCORE-SORTED-EOF-FLAG PIC X VALUE "N".
+          88 HISCORE-SORTED-EOF VALUE "Y".
+       01 HISCORE-DISPLAY-COUNT PIC 99.
+       01 ROOMS-STATUS PIC XX.
+       01 ROOMS-EOF-FLAG PIC X VALUE "N".
+          88 ROOMS-EOF VALUE "Y".
+       01 ROOM-COUNT PIC 99 VALUE 0.
+       01 ROOM-LINE-IDX PIC 9.
+       01 ROOM-TABLE.
+          02 ROOM-ENTRY OCCURS 50 TIMES INDEXED BY ROOM-IDX.
+             03 RT-DESC-LINE-COUNT PIC 9.
+             03 RT-DESC-LINE OCCURS 5 TIMES PIC X(70).
+             03 RT-DIRECTION-FLAGS.
+                04 RT-NORTH-FLAG PIC X.
+                04 RT-EAST-FLAG PIC X.
+                04 RT-SOUTH-FLAG PIC X.
+                04 RT-WEST-FLAG PIC X.
+             03 RT-NORTH-EXIT PIC 99.
+             03 RT-EAST-EXIT PIC 99.
+             03 RT-SOUTH-EXIT PIC 99.
+             03 RT-WEST-EXIT PIC 99.
+             03 RT-HAZARD-FLAG PIC X.
+       01 TRANSCRIPT-STATUS PIC XX.
+       01 TRANSCRIPT-LINE PIC X(80).
        01 SCRATCHPAD.
           02 RNGSEEDDATA PIC 999.
-          02 COMMAND PIC X.
+          02 RNGSEED-OVERRIDE PIC X(10).
+          02 DIFFICULTY-CODE PIC X VALUE "N".
+             88 DIFFICULTY-EASY VALUE "E".
+             88 DIFFICULTY-NORMAL VALUE "N".
+             88 DIFFICULTY-HARD VALUE "H".
+          02 STAT-BONUS PIC 9 VALUE 3.
+          02 HP-DIE-SIZE PIC 99 VALUE 8.
+          02 STARTING-SHIELD-ROOM PIC 99 VALUE 14.
+          02 VISITED-ROOM-COUNT PIC 99.
+          02 VISIT-TALLY-IDX PIC 99.
+          02 COMMAND PIC X(20).
+          02 COMMAND-WORDS.
+             03 COMMAND-VERB PIC X(10).
+             03 COMMAND-NOUN PIC X(10).
+          02 PLAYER-INITIALS PIC X(3).
+          02 ENCOUNTER-ROLL PIC 99.
+          02 ENCOUNTER-DAMAGE PIC 99.
           02 AVAILABLECOMMANDS.
              03 DIRECTIONCOMMANDS.
                 04 NORTH PIC X VALUE "N".
@@ -43,7 +149,8 @@ DATA DIVISION.
                    88 CANTAKE VALUE "Y".
                        
 PROCEDURE DIVISION.
-       COMPUTE RNGSEEDDATA = FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT()).
+       PERFORM CHOOSESEED
+       PERFORM LOADROOMS.
 TITLESCREEN.
        DISPLAY SPACE
        DISPLAY "************************************************************"
@@ -58,27 +165,128 @@ MAINMENU.
        DISPLAY SPACE
        DISPLAY "MAIN MENU:"
        DISPLAY "[S]TART GAME"
+       DISPLAY "[R]ESTORE GAME"
+       DISPLAY "[H]IGH SCORES"
        DISPLAY "[I]NSTRUCTIONS"
        DISPLAY "[Q]UIT"
        ACCEPT COMMAND
+       PERFORM LOGCOMMAND
        EVALUATE COMMAND
         WHEN "s" WHEN "S"
-           GO TO STARTGAME
+           GO TO CHOOSEDIFFICULTY
+        WHEN "r" WHEN "R"
+           GO TO RESTOREGAME
+        WHEN "h" WHEN "H"
+           GO TO SHOWHISCORES
         WHEN "i" WHEN "I"
            GO TO INSTRUCTIONS
         WHEN "q" WHEN "Q"
            GO TO CONFIRMQUIT
-        WHEN OTHER 
+        WHEN OTHER
            GO TO MAINMENU
        END-EVALUATE.
 
+SHOWHISCORES.
+       DISPLAY SPACE
+       DISPLAY "HIGH SCORES:"
+       SORT HISCORE-SORT-FILE ON DESCENDING KEY HSS-SCORE
+           USING HISCORE-FILE
+           GIVING HISCORE-SORTED-FILE
+       OPEN INPUT HISCORE-SORTED-FILE
+       MOVE "N" TO HISCORE-SORTED-EOF-FLAG
+       MOVE 0 TO HISCORE-DISPLAY-COUNT
+       READ HISCORE-SORTED-FILE
+           AT END
+               SET HISCORE-SORTED-EOF TO TRUE
+       END-READ
+       PERFORM SHOWHISCORE-ENTRY
+           UNTIL HISCORE-SORTED-EOF OR HISCORE-DISPLAY-COUNT IS EQUAL TO 10
+       CLOSE HISCORE-SORTED-FILE
+       IF HISCORE-DISPLAY-COUNT IS EQUAL TO 0 THEN
+           DISPLAY "NO HIGH SCORES YET."
+       END-IF
+       GO TO MAINMENU.
+
+SHOWHISCORE-ENTRY.
+       ADD 1 TO HISCORE-DISPLAY-COUNT
+       DISPLAY HISCORE-DISPLAY-COUNT ". " HSO-INITIALS " " HSO-SCORE " " HSO-DATE
+       READ HISCORE-SORTED-FILE
+           AT END
+               SET HISCORE-SORTED-EOF TO TRUE
+       END-READ
+       EXIT.
+
+RESTOREGAME.
+       DISPLAY SPACE
+       OPEN INPUT GAMESAVE-FILE
+       IF GAMESAVE-STATUS IS NOT EQUAL TO "00" THEN
+           DISPLAY "NO SAVED GAME FOUND."
+           GO TO MAINMENU
+       END-IF
+       READ GAMESAVE-FILE INTO GAMEDATA
+           AT END
+               DISPLAY "SAVED GAME FILE IS EMPTY."
+               CLOSE GAMESAVE-FILE
+               GO TO MAINMENU
+       END-READ
+       CLOSE GAMESAVE-FILE
+       DISPLAY "GAME RESTORED."
+       GO TO GAMELOOP.
+
+CHOOSESEED.
+       DISPLAY "ENTER A QA SEED NUMBER TO REPRODUCE A RUN, OR PRESS ENTER FOR A RANDOM GAME: " WITH NO ADVANCING
+       ACCEPT RNGSEED-OVERRIDE
+       IF RNGSEED-OVERRIDE IS NOT EQUAL TO SPACES
+               AND FUNCTION TRIM(RNGSEED-OVERRIDE) IS NUMERIC THEN
+           COMPUTE RNGSEEDDATA = FUNCTION RANDOM(FUNCTION NUMVAL(RNGSEED-OVERRIDE))
+       ELSE
+           COMPUTE RNGSEEDDATA = FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT())
+       END-IF
+       EXIT.
+
+LOADROOMS.
+       OPEN INPUT ROOMS-FILE
+       IF ROOMS-STATUS IS NOT EQUAL TO "00" THEN
+           DISPLAY "ROOMS FILE NOT FOUND OR UNREADABLE - CANNOT START."
+           STOP RUN
+       END-IF
+       MOVE 0 TO ROOM-COUNT
+       PERFORM LOADROOM-ENTRY VARYING ROOM-IDX FROM 1 BY 1
+           UNTIL ROOMS-EOF OR ROOM-IDX IS GREATER THAN 50
+       CLOSE ROOMS-FILE
+       EXIT.
+
+LOADROOM-ENTRY.
+       READ ROOMS-FILE
+           AT END
+               SET ROOMS-EOF TO TRUE
+       END-READ
+       IF NOT ROOMS-EOF THEN
+           ADD 1 TO ROOM-COUNT
+           MOVE RF-DESC-LINE-COUNT TO RT-DESC-LINE-COUNT(ROOM-IDX)
+           PERFORM LOADROOM-LINE VARYING ROOM-LINE-IDX FROM 1 BY 1
+               UNTIL ROOM-LINE-IDX IS GREATER THAN 5
+           MOVE RF-DIRECTION-FLAGS TO RT-DIRECTION-FLAGS(ROOM-IDX)
+           MOVE RF-NORTH-EXIT TO RT-NORTH-EXIT(ROOM-IDX)
+           MOVE RF-EAST-EXIT TO RT-EAST-EXIT(ROOM-IDX)
+           MOVE RF-SOUTH-EXIT TO RT-SOUTH-EXIT(ROOM-IDX)
+           MOVE RF-WEST-EXIT TO RT-WEST-EXIT(ROOM-IDX)
+           MOVE RF-HAZARD-FLAG TO RT-HAZARD-FLAG(ROOM-IDX)
+       END-IF
+       EXIT.
+
+LOADROOM-LINE.
+       MOVE RF-DESC-LINES(ROOM-LINE-IDX) TO RT-DESC-LINE(ROOM-IDX, ROOM-LINE-IDX)
+       EXIT.
+
 CONFIRMQUIT.
        DISPLAY SPACE 
        DISPLAY "ARE YOU SURE YOU WANT TO QUIT?"
        DISPLAY "[Y]ES"
        DISPLAY "[N]O"
        ACCEPT COMMAND
-       IF COMMAND="y" OR COMMAND="Y" THEN 
+       PERFORM LOGCOMMAND
+       IF COMMAND="y" OR COMMAND="Y" THEN
            STOP RUN
        END-IF
        GO TO MAINMENU.
@@ -93,14 +301,47 @@ INSTRUCTIONS.
        DISPLAY "TO DO THE THING!"
        GO TO MAINMENU.
 
+CHOOSEDIFFICULTY.
+       DISPLAY SPACE
+       DISPLAY "CHOOSE A DIFFICULTY - [E]ASY, [N]ORMAL, OR [H]ARD (DEFAULT NORMAL): " WITH NO ADVANCING
+       ACCEPT COMMAND
+       PERFORM LOGCOMMAND
+       EVALUATE COMMAND
+           WHEN "e" WHEN "E"
+               SET DIFFICULTY-EASY TO TRUE
+           WHEN "h" WHEN "H"
+               SET DIFFICULTY-HARD TO TRUE
+           WHEN OTHER
+               SET DIFFICULTY-NORMAL TO TRUE
+       END-EVALUATE
+       GO TO STARTGAME.
+
+SETDIFFICULTYMODIFIERS.
+       EVALUATE TRUE
+           WHEN DIFFICULTY-EASY
+               MOVE 6 TO STAT-BONUS
+               MOVE 10 TO HP-DIE-SIZE
+               MOVE 1 TO STARTING-SHIELD-ROOM
+           WHEN DIFFICULTY-HARD
+               MOVE 0 TO STAT-BONUS
+               MOVE 6 TO HP-DIE-SIZE
+               MOVE ROOM-COUNT TO STARTING-SHIELD-ROOM
+           WHEN OTHER
+               MOVE 3 TO STAT-BONUS
+               MOVE 8 TO HP-DIE-SIZE
+               MOVE 14 TO STARTING-SHIELD-ROOM
+       END-EVALUATE
+       EXIT.
+
 ROLLUPCHARACTER.
-       COMPUTE STRENGTH = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + 3
-       COMPUTE DEXTERITY = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + 3
-       COMPUTE CONSTITUTION = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + 3
-       COMPUTE INTELLIGENCE = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + 3
-       COMPUTE WISDOM = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + 3
-       COMPUTE CHARISMA = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + 3
-       COMPUTE MAXIMUMHITPOINTS = FUNCTION RANDOM() * 8
+       PERFORM SETDIFFICULTYMODIFIERS
+       COMPUTE STRENGTH = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + STAT-BONUS
+       COMPUTE DEXTERITY = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + STAT-BONUS
+       COMPUTE CONSTITUTION = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + STAT-BONUS
+       COMPUTE INTELLIGENCE = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + STAT-BONUS
+       COMPUTE WISDOM = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + STAT-BONUS
+       COMPUTE CHARISMA = FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + FUNCTION RANDOM() * 6 + STAT-BONUS
+       COMPUTE MAXIMUMHITPOINTS = FUNCTION RANDOM() * HP-DIE-SIZE
        MOVE MAXIMUMHITPOINTS TO HITPOINTS
        EXIT.
 
@@ -112,12 +353,23 @@ STARTGAME.
        PERFORM ROLLUPCHARACTER
        PERFORM RESETITEMS
        MOVE 0 TO SCORE
-       PERFORM CLEARVISITFLAG VARYING ROOMNUMBER FROM 1 BY 1 UNTIL ROOMNUMBER IS GREATER THAN 28
+       PERFORM CLEARVISITFLAG VARYING ROOMNUMBER FROM 1 BY 1 UNTIL ROOMNUMBER IS GREATER THAN ROOM-COUNT
        MOVE 1 TO ROOMNUMBER
        GO TO GAMELOOP.
 
 RESETITEMS.
-       MOVE 14 TO SHIELD
+       PERFORM CLEARITEM VARYING ITEM-IDX FROM 1 BY 1 UNTIL ITEM-IDX IS GREATER THAN 10
+       MOVE "SHIELD" TO ITEM-NAME(1)
+       MOVE STARTING-SHIELD-ROOM TO ITEM-LOCATION(1)
+       MOVE "TORCH" TO ITEM-NAME(2)
+       MOVE 7 TO ITEM-LOCATION(2)
+       MOVE "DAGGER" TO ITEM-NAME(3)
+       MOVE 7 TO ITEM-LOCATION(3)
+       EXIT.
+
+CLEARITEM.
+       MOVE SPACES TO ITEM-NAME(ITEM-IDX)
+       MOVE 0 TO ITEM-LOCATION(ITEM-IDX)
        EXIT.
 
 CLEARVISITFLAG.
@@ -129,6 +381,38 @@ SETVISITFLAG.
            ADD 1 TO SCORE
            SET HASVISITED(ROOMNUMBER) TO TRUE
        END-IF
+       PERFORM LOGROOMENTRY
+       EXIT.
+
+LOGROOMENTRY.
+       MOVE SPACES TO TRANSCRIPT-LINE
+       STRING "ROOM " ROOMNUMBER " ENTERED, SCORE=" SCORE
+           DELIMITED BY SIZE INTO TRANSCRIPT-LINE
+       PERFORM APPENDTRANSCRIPT
+       EXIT.
+
+LOGCOMMAND.
+       MOVE SPACES TO TRANSCRIPT-LINE
+       STRING "COMMAND TYPED: " COMMAND
+           DELIMITED BY SIZE INTO TRANSCRIPT-LINE
+       PERFORM APPENDTRANSCRIPT
+       EXIT.
+
+APPENDTRANSCRIPT.
+       OPEN EXTEND TRANSCRIPT-FILE
+       IF TRANSCRIPT-STATUS IS EQUAL TO "35" THEN
+           CLOSE TRANSCRIPT-FILE
+           OPEN OUTPUT TRANSCRIPT-FILE
+       END-IF
+       WRITE TRANSCRIPT-RECORD FROM TRANSCRIPT-LINE
+       CLOSE TRANSCRIPT-FILE
+       EXIT.
+
+PARSECOMMAND.
+       MOVE SPACES TO COMMAND-WORDS
+       UNSTRING COMMAND DELIMITED BY SPACE
+           INTO COMMAND-VERB COMMAND-NOUN
+       END-UNSTRING
        EXIT.
 
 GAMELOOP.
@@ -159,18 +443,24 @@ GAMELOOP.
        DISPLAY SPACE
        DISPLAY "NOW WHAT? " WITH NO ADVANCING
        ACCEPT COMMAND
-       EVALUATE COMMAND
-           WHEN "c" WHEN "C"
+       PERFORM LOGCOMMAND
+       PERFORM PARSECOMMAND
+       EVALUATE COMMAND-VERB
+           WHEN "c" WHEN "C" WHEN "character" WHEN "CHARACTER"
                GO TO DESCRIBECHARACTER
            WHEN "e" WHEN "E"
                GO TO GOEAST
-           WHEN "m" WHEN "M"
+           WHEN "go" WHEN "GO"
+               GO TO GODIRECTION
+           WHEN "i" WHEN "I" WHEN "inventory" WHEN "INVENTORY"
+               GO TO SHOWINVENTORY
+           WHEN "m" WHEN "M" WHEN "menu" WHEN "MENU"
                GO TO GAMEMENU
            WHEN "n" WHEN "N"
                GO TO GONORTH
            WHEN "s" WHEN "S"
                GO TO GOSOUTH
-           WHEN "t" WHEN "T"
+           WHEN "t" WHEN "T" WHEN "take" WHEN "TAKE"
                GO TO TAKEITEM
            WHEN "w" WHEN "W"
                GO TO GOWEST
@@ -179,187 +469,201 @@ GAMELOOP.
                GO TO GAMELOOP
        END-EVALUATE.
 
+GODIRECTION.
+       EVALUATE COMMAND-NOUN
+           WHEN "n" WHEN "N" WHEN "north" WHEN "NORTH"
+               GO TO GONORTH
+           WHEN "e" WHEN "E" WHEN "east" WHEN "EAST"
+               GO TO GOEAST
+           WHEN "s" WHEN "S" WHEN "south" WHEN "SOUTH"
+               GO TO GOSOUTH
+           WHEN "w" WHEN "W" WHEN "west" WHEN "WEST"
+               GO TO GOWEST
+           WHEN OTHER
+               PERFORM INVALIDCOMMAND
+               GO TO GAMELOOP
+       END-EVALUATE.
+
+SHOWINVENTORY.
+       DISPLAY SPACE
+       DISPLAY "YOU ARE CARRYING:"
+       PERFORM UPDATEINVENTORYITEMCOUNT
+       IF INVENTORYITEMCOUNT IS EQUAL TO 0 THEN
+           DISPLAY "NOTHING."
+       END-IF
+       PERFORM SHOWINVENTORYITEM VARYING ITEM-IDX FROM 1 BY 1 UNTIL ITEM-IDX IS GREATER THAN 10
+       GO TO GAMELOOP.
+
+SHOWINVENTORYITEM.
+       IF ITEM-CARRIED(ITEM-IDX) THEN
+           DISPLAY "- " FUNCTION TRIM(ITEM-NAME(ITEM-IDX))
+       END-IF
+       EXIT.
+
 UPDATEINVENTORYITEMCOUNT.
        MOVE 0 TO INVENTORYITEMCOUNT
-       IF INHAND OF SHIELD THEN 
+       PERFORM COUNTCARRIEDITEM VARYING ITEM-IDX FROM 1 BY 1 UNTIL ITEM-IDX IS GREATER THAN 10
+       EXIT.
+
+COUNTCARRIEDITEM.
+       IF ITEM-CARRIED(ITEM-IDX) THEN
            ADD 1 TO INVENTORYITEMCOUNT
        END-IF
        EXIT.
 
 TAKEITEM.
-       IF ROOMITEMCOUNT IS EQUAL TO 0 THEN 
+       IF ROOMITEMCOUNT IS EQUAL TO 0 THEN
            PERFORM INVALIDCOMMAND
            GO TO GAMELOOP
        END-IF
-       IF ROOMITEMCOUNT IS EQUAL TO 1 THEN 
+       IF COMMAND-NOUN IS NOT EQUAL TO SPACES THEN
+           GO TO TAKENAMEDITEM
+       END-IF
+       IF ROOMITEMCOUNT IS EQUAL TO 1 THEN
            GO TO TAKESINGLEITEM
        END-IF
+       PERFORM INVALIDCOMMAND
        GO TO GAMELOOP.
 
 TAKESINGLEITEM.
-       IF SHIELD IS EQUAL TO ROOMNUMBER THEN 
-           SET INHAND OF SHIELD TO TRUE
-           GO TO GAMELOOP
+       PERFORM SCANFORROOMITEM VARYING ITEM-IDX FROM 1 BY 1
+           UNTIL ITEM-IDX IS GREATER THAN 10
+           OR ITEM-LOCATION(ITEM-IDX) IS EQUAL TO ROOMNUMBER
+       IF ITEM-IDX IS LESS THAN OR EQUAL TO 10 THEN
+           SET ITEM-CARRIED(ITEM-IDX) TO TRUE
+       END-IF
+       GO TO GAMELOOP.
+
+SCANFORROOMITEM.
+       EXIT.
+
+TAKENAMEDITEM.
+       PERFORM MATCHNAMEDITEM VARYING ITEM-IDX FROM 1 BY 1
+           UNTIL ITEM-IDX IS GREATER THAN 10
+           OR (ITEM-LOCATION(ITEM-IDX) IS EQUAL TO ROOMNUMBER
+               AND FUNCTION TRIM(ITEM-NAME(ITEM-IDX)) IS EQUAL TO FUNCTION UPPER-CASE(FUNCTION TRIM(COMMAND-NOUN)))
+       IF ITEM-IDX IS LESS THAN OR EQUAL TO 10 THEN
+           SET ITEM-CARRIED(ITEM-IDX) TO TRUE
+       ELSE
+           PERFORM INVALIDCOMMAND
        END-IF
        GO TO GAMELOOP.
 
+MATCHNAMEDITEM.
+       EXIT.
+
 GOEAST.
-       EVALUATE ROOMNUMBER
-           WHEN 2
-               MOVE 3 TO ROOMNUMBER
-           WHEN 6
-               MOVE 5 TO ROOMNUMBER
-           WHEN 9
-               MOVE 8 TO ROOMNUMBER
-           WHEN 10
-               MOVE 9 TO ROOMNUMBER
-           WHEN 11
-               MOVE 14 TO ROOMNUMBER
-           WHEN 12
-               MOVE 11 TO ROOMNUMBER
-           WHEN 13
-               MOVE 12 TO ROOMNUMBER
-           WHEN 14
-               MOVE 26 TO ROOMNUMBER
-           WHEN 15
-               MOVE 14 TO ROOMNUMBER
-           WHEN 16
-               MOVE 4 TO ROOMNUMBER
-           WHEN 17
-               MOVE 16 TO ROOMNUMBER
-           WHEN 18
-               MOVE 19 TO ROOMNUMBER
-           WHEN 19
-               MOVE 20 TO ROOMNUMBER
-           WHEN 21
-               MOVE 22 TO ROOMNUMBER
-           WHEN 22
-               MOVE 23 TO ROOMNUMBER
-           WHEN 24
-               MOVE 25 TO ROOMNUMBER
-           WHEN 27
-               MOVE 28 TO ROOMNUMBER
-           WHEN OTHER
-               PERFORM INVALIDCOMMAND
-       END-EVALUATE
+       SET ROOM-IDX TO ROOMNUMBER
+       IF RT-EAST-EXIT(ROOM-IDX) IS EQUAL TO 0 THEN
+           PERFORM INVALIDCOMMAND
+       ELSE
+           MOVE RT-EAST-EXIT(ROOM-IDX) TO ROOMNUMBER
+           PERFORM RESOLVEENCOUNTER
+       END-IF
        GO TO GAMELOOP.
 
 GONORTH.
-       EVALUATE ROOMNUMBER
-           WHEN 1
-               MOVE 19 TO ROOMNUMBER
-           WHEN 3
-               MOVE 17 TO ROOMNUMBER
-           WHEN 4
-               MOVE 5 TO ROOMNUMBER
-           WHEN 6
-               MOVE 7 TO ROOMNUMBER
-           WHEN 11
-               MOVE 21 TO ROOMNUMBER
-           WHEN 14
-               MOVE 25 TO ROOMNUMBER
-           WHEN 15
-               MOVE 28 TO ROOMNUMBER
-           WHEN 16
-               MOVE 6 TO ROOMNUMBER
-           WHEN 18
-               MOVE 8 TO ROOMNUMBER
-           WHEN 20
-               MOVE 2 TO ROOMNUMBER
-           WHEN 22
-               MOVE 1 TO ROOMNUMBER
-           WHEN 24
-               MOVE 23 TO ROOMNUMBER
-           WHEN 27
-               MOVE 26 TO ROOMNUMBER
-           WHEN OTHER
-               PERFORM INVALIDCOMMAND
-       END-EVALUATE
+       SET ROOM-IDX TO ROOMNUMBER
+       IF RT-NORTH-EXIT(ROOM-IDX) IS EQUAL TO 0 THEN
+           PERFORM INVALIDCOMMAND
+       ELSE
+           MOVE RT-NORTH-EXIT(ROOM-IDX) TO ROOMNUMBER
+           PERFORM RESOLVEENCOUNTER
+       END-IF
        GO TO GAMELOOP.
 
 GOSOUTH.
-       EVALUATE ROOMNUMBER
-           WHEN 1
-               MOVE 22 TO ROOMNUMBER
-           WHEN 2
-               MOVE 20 TO ROOMNUMBER
-           WHEN 5
-               MOVE 4 TO ROOMNUMBER
-           WHEN 6
-               MOVE 16 TO ROOMNUMBER
-           WHEN 7
-               MOVE 6 TO ROOMNUMBER
-           WHEN 8
-               MOVE 18 TO ROOMNUMBER
-           WHEN 14
-               MOVE 15 TO ROOMNUMBER
-           WHEN 17
-               MOVE 3 TO ROOMNUMBER
-           WHEN 19
-               MOVE 1 TO ROOMNUMBER
-           WHEN 21
-               MOVE 11 TO ROOMNUMBER
-           WHEN 23
-               MOVE 24 TO ROOMNUMBER
-           WHEN 25
-               MOVE 14 TO ROOMNUMBER
-           WHEN 26
-               MOVE 27 TO ROOMNUMBER
-           WHEN 28
-               MOVE 15 TO ROOMNUMBER
-           WHEN OTHER
-               PERFORM INVALIDCOMMAND
-       END-EVALUATE
+       SET ROOM-IDX TO ROOMNUMBER
+       IF RT-SOUTH-EXIT(ROOM-IDX) IS EQUAL TO 0 THEN
+           PERFORM INVALIDCOMMAND
+       ELSE
+           MOVE RT-SOUTH-EXIT(ROOM-IDX) TO ROOMNUMBER
+           PERFORM RESOLVEENCOUNTER
+       END-IF
        GO TO GAMELOOP.
 
 GOWEST.
-       EVALUATE ROOMNUMBER
-           WHEN 1
-               GO TO LEAVEDUNGEON
-           WHEN 3
-               MOVE 2 TO ROOMNUMBER
-           WHEN 4
-               MOVE 16 TO ROOMNUMBER
-           WHEN 5
-               MOVE 6 TO ROOMNUMBER
-           WHEN 8
-               MOVE 9 TO ROOMNUMBER
-           WHEN 9
-               MOVE 10 TO ROOMNUMBER
-           WHEN 11
-               MOVE 12 TO ROOMNUMBER
-           WHEN 12
-               MOVE 13 TO ROOMNUMBER
-           WHEN 14
-               MOVE 11 TO ROOMNUMBER
-           WHEN 16
-               MOVE 17 TO ROOMNUMBER
-           WHEN 19
-               MOVE 18 TO ROOMNUMBER
-           WHEN 20
-               MOVE 19 TO ROOMNUMBER
-           WHEN 22
-               MOVE 21 TO ROOMNUMBER
-           WHEN 23
-               MOVE 22 TO ROOMNUMBER
-           WHEN 25
-               MOVE 24 TO ROOMNUMBER
-           WHEN 26
-               MOVE 14 TO ROOMNUMBER
-           WHEN 28
-               MOVE 27 TO ROOMNUMBER
-           WHEN OTHER
-               PERFORM INVALIDCOMMAND
-       END-EVALUATE
+       SET ROOM-IDX TO ROOMNUMBER
+       IF RT-WEST-EXIT(ROOM-IDX) IS EQUAL TO 99 THEN
+           GO TO CONFIRMLEAVE
+       END-IF
+       IF RT-WEST-EXIT(ROOM-IDX) IS EQUAL TO 0 THEN
+           PERFORM INVALIDCOMMAND
+       ELSE
+           MOVE RT-WEST-EXIT(ROOM-IDX) TO ROOMNUMBER
+           PERFORM RESOLVEENCOUNTER
+       END-IF
        GO TO GAMELOOP.
 
+CONFIRMLEAVE.
+       MOVE 0 TO VISITED-ROOM-COUNT
+       PERFORM COUNTVISITEDROOM VARYING VISIT-TALLY-IDX FROM 1 BY 1
+           UNTIL VISIT-TALLY-IDX IS GREATER THAN ROOM-COUNT
+       IF (VISITED-ROOM-COUNT * 2) IS LESS THAN ROOM-COUNT OR NOT ITEM-CARRIED(1) THEN
+           DISPLAY SPACE
+           DISPLAY "YOU'VE ONLY EXPLORED " VISITED-ROOM-COUNT " OF " ROOM-COUNT " ROOMS"
+           IF NOT ITEM-CARRIED(1) THEN
+               DISPLAY "AND LEFT THE SHIELD BEHIND"
+           END-IF
+           DISPLAY "- LEAVE ANYWAY? (Y/N): " WITH NO ADVANCING
+           ACCEPT COMMAND
+           PERFORM LOGCOMMAND
+           IF COMMAND IS NOT EQUAL TO "y" AND COMMAND IS NOT EQUAL TO "Y" THEN
+               GO TO GAMELOOP
+           END-IF
+       END-IF
+       GO TO LEAVEDUNGEON.
+
+COUNTVISITEDROOM.
+       IF HASVISITED(VISIT-TALLY-IDX) THEN
+           ADD 1 TO VISITED-ROOM-COUNT
+       END-IF
+       EXIT.
+
 LEAVEDUNGEON.
        DISPLAY SPACE
        ADD 1 TO SCORE
        DISPLAY "YOU EXIT THE PYRAMID OF AHRAXIS ALIVE!"
        DISPLAY "YER SCORE IS : " SCORE
+       DISPLAY "ENTER YOUR INITIALS FOR THE HIGH SCORE BOARD: "
+       ACCEPT PLAYER-INITIALS
+       PERFORM APPENDHISCORE
+       PERFORM APPENDGAMEHIST
        GO TO MAINMENU.
 
+GAMEOVER.
+       DISPLAY SPACE
+       DISPLAY "YOUR VISION GOES DARK. THE PYRAMID OF AHRAXIS CLAIMS ANOTHER VICTIM."
+       DISPLAY "YER SCORE WAS : " SCORE
+       DISPLAY "ENTER YOUR INITIALS FOR THE HIGH SCORE BOARD: "
+       ACCEPT PLAYER-INITIALS
+       PERFORM APPENDHISCORE
+       PERFORM APPENDGAMEHIST
+       GO TO MAINMENU.
+
+APPENDHISCORE.
+       OPEN EXTEND HISCORE-FILE
+       IF HISCORE-STATUS IS EQUAL TO "35" THEN
+           CLOSE HISCORE-FILE
+           OPEN OUTPUT HISCORE-FILE
+       END-IF
+       MOVE PLAYER-INITIALS TO HS-INITIALS
+       MOVE SCORE TO HS-SCORE
+       MOVE FUNCTION CURRENT-DATE(1:8) TO HS-DATE
+       WRITE HISCORE-RECORD
+       CLOSE HISCORE-FILE
+       EXIT.
+
+APPENDGAMEHIST.
+       OPEN EXTEND GAMEHIST-FILE
+       IF GAMEHIST-STATUS IS EQUAL TO "35" THEN
+           CLOSE GAMEHIST-FILE
+           OPEN OUTPUT GAMEHIST-FILE
+       END-IF
+       WRITE GAMEHIST-RECORD FROM GAMEDATA
+       CLOSE GAMEHIST-FILE
+       EXIT.
+
 INVALIDCOMMAND.
        DISPLAY SPACE
        DISPLAY "INVALID COMMAND."
@@ -370,23 +674,45 @@ GAMEMENU.
        DISPLAY SPACE
        DISPLAY "GAME MENU:"
        DISPLAY "[C]ONTINUE GAME"
+       DISPLAY "[S]AVE GAME"
        DISPLAY "[A]BANDON GAME"
        ACCEPT COMMAND
+       PERFORM LOGCOMMAND
        EVALUATE COMMAND
            WHEN "c" WHEN "C"
                GO TO GAMELOOP
+           WHEN "s" WHEN "S"
+               PERFORM SAVEGAME
+               GO TO GAMEMENU
            WHEN "a" WHEN "A"
                GO TO CONFIRMABANDON
        END-EVALUATE
        GO TO GAMEMENU.
 
+SAVEGAME.
+       OPEN OUTPUT GAMESAVE-FILE
+       DISPLAY SPACE
+       IF GAMESAVE-STATUS IS NOT EQUAL TO "00" THEN
+           DISPLAY "GAME COULD NOT BE SAVED."
+       ELSE
+           WRITE GAMESAVE-RECORD FROM GAMEDATA
+           CLOSE GAMESAVE-FILE
+           IF GAMESAVE-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "GAME COULD NOT BE SAVED."
+           ELSE
+               DISPLAY "GAME SAVED."
+           END-IF
+       END-IF
+       EXIT.
+
 CONFIRMABANDON.
        DISPLAY SPACE 
        DISPLAY "ARE YOU SURE YOU WANT TO ABANDON THE GAME?"
        DISPLAY "[Y]ES"
        DISPLAY "[N]O"
        ACCEPT COMMAND
-       IF COMMAND IS EQUAL TO "Y" OR COMMAND IS EQUAL TO "y" THEN 
+       PERFORM LOGCOMMAND
+       IF COMMAND IS EQUAL TO "Y" OR COMMAND IS EQUAL TO "y" THEN
            GO TO MAINMENU
        END-If
        GO TO GAMEMENU.
@@ -403,284 +729,56 @@ DESCRIBECHARACTER.
        DISPLAY "HP: " HITPOINTS "/" MAXIMUMHITPOINTS
        GO TO GAMELOOP.
 
-DESCRIBEROOM1.
-       DISPLAY "YER IN A TWENTY-FIVE BY FIFTEEN FOOT CHAMBER."
-       DISPLAY "THERE ARE TWO ROWS OF FOUR COLUMNS EVENLY SPACED."
-       DISPLAY "THERE IS A PASSAGEWAY THAT GOES NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY THAT GOES SOUTH."
-       DISPLAY "TO THE WEST THERE ARE STAIRS LEADING OUTSIDE."
-       MOVE "YNYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM2.
-       DISPLAY "YER IN A FIFTEEN BY FIFTEEN FOOT CHAMBER."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE EAST."
-       DISPLAY "THERE IS A DOOR TO THE SOUTH."
-       MOVE "NYYN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM3.
-       DISPLAY "YER IN A FIFTEEN BY FIFTEEN FOOT CHAMBER."
-       DISPLAY "THERE IS A DOOR TO THE NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE WEST."
-       MOVE "YNNY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM4.
-       DISPLAY "YER IN A TWENTY-FIVE BY TWENTY FOOT CHAMBER."
-       DISPLAY "THERE IS A DOUBLE DOOR TO THE NORTH."
-       DISPLAY "THERE IS AN OPEN PORTCULLIS TO THE WEST."
-       MOVE "YNNY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM5.
-       DISPLAY "YER IN A FIFTEEN BY FIFTEEN FOOT CHAMBER."
-       DISPLAY "THERE IS A DOUBLE DOOR TO THE SOUTH."
-       DISPLAY "THERE IS A DOOR TO THE WEST."
-       MOVE "NNYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM6.
-       DISPLAY "YER IN A TWENTY-FIVE BY THIRTY FOOT CHAMBER."
-       DISPLAY "THERE ARE TWO ROWS OF FIVE COLUMNS NEAR THE EAST AND WEST WALLS."
-       DISPLAY "THERE IS A DOOR TO THE NORTH"
-       DISPLAY "THERE IS A DOOR TO THE EAST"
-       DISPLAY "THERE IS A DOOR TO THE SOUTH"
-       MOVE "YYYN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM7.
-       DISPLAY "YER IN A TWENTY-FIVE BY TWENTY FOOT CHAMBER."
-       DISPLAY "THERE IS A PUDDLE OF WATER IN THE NORTHWEST CORNER."
-       DISPLAY "THERE IS A CRATE HERE."
-       DISPLAY "THERE IS A DOOR TO THE SOUTH."
-       MOVE "NNYN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM8.
-       DISPLAY "YER IN A TWENTY-FIVE BY TWENTY-FIVE FOOT CHAMBER."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE SOUTH."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE WEST."
-       MOVE "NNYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM9.
-       DISPLAY "YER IN A THIRTY-FIVE BY TWENTY-FIVE FOOT CHAMBER."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE EAST."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE WEST."
-       MOVE "NYNY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM10.
-       DISPLAY "YER IN A TWENTY BY TWENTY-FIVE FOOT CHAMBER."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE EAST."
-       MOVE "NYNN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM11.
-       DISPLAY "YER IN A TWENTY-FIVE BY TWENTY-FIVE FOOT CHAMBER."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE NORTH."
-       DISPLAY "THERE IS A DOOR TO THE EAST."
-       MOVE "YYNN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM12.
-       DISPLAY "YER IN A THIRTY-FIVE BY TWENTY-FIVE FOOT CHAMBER."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE EAST."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE WEST."
-       MOVE "NYNY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM13.
-       DISPLAY "YER IN A TWENTY BY TWENTY-FIVE FOOT CHAMBER."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE EAST."
-       MOVE "NYNN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM14.
-       DISPLAY "YER IN A TWENTY-FIVE BY TWENTY-FIVE FOOT CHAMBER."
-       DISPLAY "THERE IS A DOOR TO THE NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE EAST."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE SOUTH."
-       DISPLAY "THERE IS A DOOR TO THE WEST."
-       MOVE "YYYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM15.
-       DISPLAY "YER IN A TWENTY-FIVE BY TWENTY FIVE FOOT CHAMBER."
-       DISPLAY "THERE ARE TWO ROWS OF FOUR COLUMNS ALONE THE EAST AND WEST WALLS."
-       DISPLAY "THERE IS A PUDDLE IN THE NORTHEAST CORNER."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE WEST."
-       MOVE "YNNY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM16.
-       DISPLAY "YER IN A NORTH-SOUTH HALLWAYS THAT ENDS IN A T TO THE SOUTH."
-       DISPLAY "THERE IS A DOOR GOING NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING EAST."
-       DISPLAY "THERE IS A PASSAGEWAY GOING WEST."
-       MOVE "YYNY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM17.
-       DISPLAY "YER IN AN ELBOW PASSAGE."
-       DISPLAY "THERE IS A PASSAGEWAY GOING EAST."
-       DISPLAY "THERE IS A DOOR GOING SOUTH."
-       MOVE "NYYN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM18.
-       DISPLAY "YER IN A NORTH-SOUTH HALLWAY THAT ENDS IN AN ELBOW ON THE SOUTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING EAST."
-       MOVE "YYNN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM19.
-       DISPLAY "YOU ARE IN A PASSAGEWAY T-JUNCTION."
-       DISPLAY "THERE IS A PASSAGEWAY THAT GOES EAST."
-       DISPLAY "THERE IS A PASSAGEWAY THAT GOES SOUTH."
-       DISPLAY "THERE IS A PASSAGEWAY THAT GOES WEST."
-       MOVE "NYYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM20.
-       DISPLAY "YOU ARE IN AN ELBOW PASSAGE."
-       DISPLAY "THERE IS A DOOR TO THE NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY TO THE WEST."
-       MOVE "YNNY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM21.
-       DISPLAY "YER IN A NORTH-SOUTH HALLWAY WITH AN ELBOW ON THE NORTH END."
-       DISPLAY "THERE IS A PASSAGEWAY GOING EAST."
-       DISPLAY "THERE IS A PASSAGEWAY GOING SOUTH."
-       MOVE "NYYN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM22.
-       DISPLAY "YOU ARE IN A PASSAGEWAY T-JUNCTION."
-       DISPLAY "THERE IS A PASSAGEWAY THAT GOES NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY THAT GOES EAST."
-       DISPLAY "THERE IS A PASSAGEWAY THAT GOES WEST."
-       MOVE "YYNY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM23.
-       DISPLAY "YER IN AN ELBOW PASSAGE."
-       DISPLAY "THERE IS A PASSAGEWAY GOING SOUTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING WEST."
-       MOVE "NNYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM24.
-       DISPLAY "YER IN AN ELBOW PASSAGE."
-       DISPLAY "THERE IS A PASSAGEWAY GOING NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING EAST."
-       MOVE "YYNN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM25.
-       DISPLAY "YER IN A NORTH-SOUTH HALLWAY WITH AN ELBOW ON THE NORTH END."
-       DISPLAY "THERE IS A DOOR GOING SOUTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING WEST."
-       MOVE "NNYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM26.
-       DISPLAY "YER IN AN ELBOW PASSAGE."
-       DISPLAY "THERE IS A PASSAGEWAY GOING SOUTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING WEST."
-       MOVE "NNYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM27.
-       DISPLAY "YER IN AN ELBOW PASSAGE."
-       DISPLAY "THERE IS A PASSAGEWAY GOING NORTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING EAST."
-       MOVE "YYNN" TO DIRECTIONCOMMANDS
-       EXIT.
-
-DESCRIBEROOM28.
-       DISPLAY "YER IN AN ELBOW PASSAGE."
-       DISPLAY "THERE IS A PASSAGEWAY GOING SOUTH."
-       DISPLAY "THERE IS A PASSAGEWAY GOING WEST."
-       MOVE "NNYY" TO DIRECTIONCOMMANDS
-       EXIT.
-
 RESETVERBS.
        MOVE "N" TO VERBS
        EXIT.
 
 DESCRIBEROOM.
        PERFORM RESETVERBS
-       EVALUATE ROOMNUMBER
-           WHEN 1
-               PERFORM DESCRIBEROOM1
-           WHEN 2
-               PERFORM DESCRIBEROOM2
-           WHEN 3
-               PERFORM DESCRIBEROOM3
-           WHEN 4
-               PERFORM DESCRIBEROOM4
-           WHEN 5
-               PERFORM DESCRIBEROOM5
-           WHEN 6
-               PERFORM DESCRIBEROOM6
-           WHEN 7
-               PERFORM DESCRIBEROOM7
-           WHEN 8
-               PERFORM DESCRIBEROOM8
-           WHEN 9
-               PERFORM DESCRIBEROOM9
-           WHEN 10
-               PERFORM DESCRIBEROOM10
-           WHEN 11
-               PERFORM DESCRIBEROOM11
-           WHEN 12
-               PERFORM DESCRIBEROOM12
-           WHEN 13
-               PERFORM DESCRIBEROOM13
-           WHEN 14
-               PERFORM DESCRIBEROOM14
-           WHEN 15
-               PERFORM DESCRIBEROOM15
-           WHEN 16
-               PERFORM DESCRIBEROOM16
-           WHEN 17
-               PERFORM DESCRIBEROOM17
-           WHEN 18
-               PERFORM DESCRIBEROOM18
-           WHEN 19
-               PERFORM DESCRIBEROOM19
-           WHEN 20
-               PERFORM DESCRIBEROOM20
-           WHEN 21
-               PERFORM DESCRIBEROOM21
-           WHEN 22
-               PERFORM DESCRIBEROOM22
-           WHEN 23
-               PERFORM DESCRIBEROOM23
-           WHEN 24
-               PERFORM DESCRIBEROOM24
-           WHEN 25
-               PERFORM DESCRIBEROOM25
-           WHEN 26
-               PERFORM DESCRIBEROOM26
-           WHEN 27
-               PERFORM DESCRIBEROOM27
-           WHEN 28
-               PERFORM DESCRIBEROOM28
-       END-EVALUATE
+       SET ROOM-IDX TO ROOMNUMBER
+       MOVE RT-DIRECTION-FLAGS(ROOM-IDX) TO DIRECTIONCOMMANDS
+       PERFORM DESCRIBEROOM-LINE VARYING ROOM-LINE-IDX FROM 1 BY 1
+           UNTIL ROOM-LINE-IDX IS GREATER THAN RT-DESC-LINE-COUNT(ROOM-IDX)
        PERFORM DESCRIBEROOMITEMS
        EXIT.
 
+DESCRIBEROOM-LINE.
+       DISPLAY RT-DESC-LINE(ROOM-IDX, ROOM-LINE-IDX)
+       EXIT.
+
+
 DESCRIBEROOMITEMS.
        MOVE 0 TO ROOMITEMCOUNT
-       IF SHIELD IS EQUAL TO ROOMNUMBER THEN 
-           DISPLAY "THERE IS A SHIELD ON THE FLOOR."
+       PERFORM DESCRIBEROOMITEM VARYING ITEM-IDX FROM 1 BY 1 UNTIL ITEM-IDX IS GREATER THAN 10
+       EXIT.
+
+DESCRIBEROOMITEM.
+       IF ITEM-LOCATION(ITEM-IDX) IS EQUAL TO ROOMNUMBER THEN
+           DISPLAY "THERE IS A " FUNCTION TRIM(ITEM-NAME(ITEM-IDX)) " ON THE FLOOR."
            SET CANTAKE TO TRUE
            ADD 1 TO ROOMITEMCOUNT
        END-IF
        EXIT.
+
+RESOLVEENCOUNTER.
+       SET ROOM-IDX TO ROOMNUMBER
+       IF RT-HAZARD-FLAG(ROOM-IDX) IS EQUAL TO "Y" THEN
+           COMPUTE ENCOUNTER-ROLL = FUNCTION RANDOM() * 20 + 1
+           IF ENCOUNTER-ROLL IS GREATER THAN (STRENGTH + DEXTERITY) / 2 THEN
+               PERFORM TAKEENCOUNTERDAMAGE
+           ELSE
+               DISPLAY "SOMETHING STIRS IN THE PUDDLE, BUT YOU DODGE CLEAR OF IT."
+           END-IF
+       END-IF
+       EXIT.
+
+TAKEENCOUNTERDAMAGE.
+       COMPUTE ENCOUNTER-DAMAGE = FUNCTION RANDOM() * 6 + 1
+       DISPLAY "SOMETHING LASHES OUT AND HITS YOU FOR " ENCOUNTER-DAMAGE " DAMAGE!"
+       IF ENCOUNTER-DAMAGE IS GREATER THAN OR EQUAL TO HITPOINTS THEN
+           MOVE 0 TO HITPOINTS
+           GO TO GAMEOVER
+       END-IF
+       SUBTRACT ENCOUNTER-DAMAGE FROM HITPOINTS
+       DISPLAY "HP: " HITPOINTS "/" MAXIMUMHITPOINTS
+       EXIT.
